@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLAY.
+
+      *    Interactive play-against-the-engine front end: the human
+      *    picks X or O, then alternates turns with NegaMax until
+      *    GameValue reports a terminal position. Reuses GameValue,
+      *    NegaMax, and PrintBoard exactly as ttt.cbl does.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY state.
+
+       01 human-mark PIC S9 COMP.
+       01 human-side PIC X VALUE SPACE.
+       01 human-r PIC 9 COMP.
+       01 human-c PIC 9 COMP.
+       01 move-ok PIC 9 COMP.
+
+       01 game-v PIC S9 COMP.
+       01 engine-v PIC S9 COMP.
+       01 engine-nodes PIC 9(9) COMP VALUE 0.
+       01 best-r PIC 9 COMP.
+       01 best-c PIC 9 COMP.
+
+       PROCEDURE DIVISION.
+           DISPLAY "PLAY AS X OR O (X MOVES FIRST)?"
+           ACCEPT human-side
+           IF human-side = 'O' OR human-side = 'o'
+               MOVE -1 TO human-mark
+           ELSE
+               MOVE 1 TO human-mark
+           END-IF
+
+           MOVE 1 TO on-move
+           MOVE -2 TO game-v
+
+           PERFORM UNTIL game-v NOT EQUAL -2
+               CALL "GameValue" USING
+                 BY REFERENCE state
+                 BY REFERENCE game-v
+                 ON EXCEPTION
+                     DISPLAY "ERROR: GAMEVALUE MODULE CALL FAILED; "
+                         "ABORTING GAME."
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+               END-CALL
+               IF game-v NOT EQUAL -2 THEN
+                   EXIT PERFORM
+               END-IF
+
+               CALL "PrintBoard" USING BY REFERENCE state
+
+               IF on-move EQUAL human-mark
+                   PERFORM human-move
+               ELSE
+                   PERFORM engine-move
+               END-IF
+           END-PERFORM
+
+           CALL "PrintBoard" USING BY REFERENCE state
+           PERFORM report-result
+
+           STOP RUN.
+
+       human-move.
+           MOVE 0 TO move-ok
+           PERFORM UNTIL move-ok EQUAL 1
+               DISPLAY "YOUR MOVE -- ENTER ROW AND COLUMN (1-3):"
+               ACCEPT human-r
+               ACCEPT human-c
+               IF human-r GREATER THAN 0 AND human-r LESS THAN 4
+                   AND human-c GREATER THAN 0 AND human-c LESS THAN 4
+                   AND b-elem(human-r, human-c) EQUAL 0
+                   MOVE 1 TO move-ok
+               ELSE
+                   DISPLAY "INVALID MOVE -- CELL MUST BE EMPTY AND "
+                       "IN RANGE 1-3."
+               END-IF
+           END-PERFORM
+           MOVE on-move TO b-elem(human-r, human-c)
+           COMPUTE on-move EQUAL -on-move.
+
+       engine-move.
+           MOVE 0 TO engine-nodes
+           CALL "NegaMax" USING
+             BY REFERENCE state
+             BY REFERENCE engine-v
+             BY REFERENCE engine-nodes
+             BY REFERENCE best-r
+             BY REFERENCE best-c
+             ON EXCEPTION
+                 DISPLAY "ERROR: NEGAMAX MODULE CALL FAILED; "
+                     "ABORTING GAME."
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-CALL
+           DISPLAY "ENGINE PLAYS (" best-r ", " best-c ")"
+           MOVE on-move TO b-elem(best-r, best-c)
+           COMPUTE on-move EQUAL -on-move.
+
+       report-result.
+           EVALUATE TRUE
+               WHEN game-v EQUAL 0
+                   DISPLAY "GAME OVER: DRAW."
+               WHEN on-move EQUAL human-mark
+                   DISPLAY "GAME OVER: THE ENGINE WINS."
+               WHEN OTHER
+                   DISPLAY "GAME OVER: YOU WIN."
+           END-EVALUATE.
+
+       END PROGRAM PLAY.
