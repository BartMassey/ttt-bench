@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NegaMaxAB IS RECURSIVE.
+
+      *    Alpha-beta pruned sibling of NegaMax: same minimax value,
+      *    same LINKAGE protocol (state/result/nodes), plus a window
+      *    (alpha, beta) threaded through the recursion BY VALUE so
+      *    each frame prunes independently of its siblings.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 v0 PIC S9 COMP.
+
+       LOCAL-STORAGE SECTION.
+       01 v PIC S9 COMP.
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 pruned PIC 9 COMP.
+       01 window-alpha PIC S9 COMP.
+       01 child-alpha PIC S9 COMP.
+       01 child-beta PIC S9 COMP.
+       01 child-r PIC 9 COMP.
+       01 child-c PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY state.
+       01 result PIC S9 COMP.
+       01 nodes PIC 9(9) COMP.
+       01 alpha PIC S9 COMP.
+       01 beta PIC S9 COMP.
+       01 best-r PIC 9 COMP.
+       01 best-c PIC 9 COMP.
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE result
+         BY REFERENCE nodes
+         BY VALUE alpha
+         BY VALUE beta
+         BY REFERENCE best-r
+         BY REFERENCE best-c.
+
+           ADD 1 TO nodes
+           MOVE 0 TO best-r
+           MOVE 0 TO best-c
+
+           CALL "GameValue" USING
+             BY REFERENCE state
+             BY REFERENCE v0
+             ON EXCEPTION
+                 DISPLAY "ERROR: GAMEVALUE MODULE CALL FAILED; "
+                     "NODES VISITED SO FAR: " nodes "; ABORTING RUN."
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-CALL
+           IF v0 NOT EQUAL -2 THEN
+               MOVE v0 TO result
+               EXIT PROGRAM
+           END-IF
+
+      *    Sentinel below any real value (-1,0,1) so the first move
+      *    explored always updates best-r/best-c, even one that leads
+      *    to a forced loss.
+           MOVE -2 TO v
+           MOVE 0 TO pruned
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3 OR pruned = 1
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3 OR pruned = 1
+                   IF b-elem(r, c) EQUAL 0 THEN
+      *                Evaluate move with do-undo: place the current
+      *                mover's mark, THEN hand the turn to the
+      *                opponent for the recursive call.
+                       MOVE on-move TO b-elem(r, c)
+                       COMPUTE on-move EQUAL -on-move
+
+      *                Narrow the child window to -beta..-max(alpha,v).
+                       MOVE alpha TO window-alpha
+                       IF v GREATER THAN window-alpha THEN
+                           MOVE v TO window-alpha
+                       END-IF
+                       COMPUTE child-alpha EQUAL -beta
+                       COMPUTE child-beta EQUAL -window-alpha
+
+                       CALL "NegaMaxAB" USING
+                         BY REFERENCE state
+                         BY REFERENCE v0
+                         BY REFERENCE nodes
+                         BY VALUE child-alpha
+                         BY VALUE child-beta
+                         BY REFERENCE child-r
+                         BY REFERENCE child-c
+                       COMPUTE v0 EQUAL -v0
+                       COMPUTE on-move EQUAL -on-move
+                       MOVE 0 TO b-elem(r, c)
+
+      *                Capture maximum.
+                       IF v0 GREATER THAN v THEN
+                           MOVE v0 TO v
+                           MOVE r TO best-r
+                           MOVE c TO best-c
+                       END-IF
+
+      *                Raise alpha and prune if the window has closed.
+                       IF v GREATER THAN alpha THEN
+                           MOVE v TO alpha
+                       END-IF
+                       IF alpha NOT LESS THAN beta THEN
+                           MOVE 1 TO pruned
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           MOVE v TO result
+           EXIT PROGRAM.
+
+       END PROGRAM NegaMaxAB.
