@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WinCheck.
+
+      *    Independent re-derivation of GameValue's result, used by
+      *    TTT's reconciliation run mode to cross-check GameValue's
+      *    diagonal/row/column scan against a second, differently
+      *    structured pass over the same board, instead of ever
+      *    silently trusting one scan alone. Where GameValue loops the
+      *    two sides and, within each, separately scans the major
+      *    diagonal, minor diagonal, each row, and each column,
+      *    WinCheck instead walks a single table of the 8 winning lines
+      *    (set-line-coords) and sums each line's three cells directly
+      *    -- three-of-a-kind sums to +-3, which can only happen when
+      *    all three cells are the same non-zero side. Returns the
+      *    same -1/0/1/-2 convention as GameValue (win/loss/draw from
+      *    on-move's perspective/incomplete).
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 li PIC 9 COMP.
+       01 r1 PIC 9 COMP.
+       01 c1 PIC 9 COMP.
+       01 r2 PIC 9 COMP.
+       01 c2 PIC 9 COMP.
+       01 r3 PIC 9 COMP.
+       01 c3 PIC 9 COMP.
+       01 line-sum PIC S9 COMP.
+       01 has-blank PIC 9 COMP.
+       01 br PIC 9 COMP.
+       01 bc PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY state.
+       01 win-value PIC S9 COMP.
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE win-value.
+
+           MOVE 0 TO has-blank
+           PERFORM VARYING br FROM 1 BY 1 UNTIL br > 3
+               PERFORM VARYING bc FROM 1 BY 1 UNTIL bc > 3
+                   IF b-elem(br, bc) EQUAL 0
+                       MOVE 1 TO has-blank
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING li FROM 1 BY 1 UNTIL li > 8
+               PERFORM set-line-coords
+               COMPUTE line-sum =
+                   b-elem(r1, c1) + b-elem(r2, c2) + b-elem(r3, c3)
+               IF line-sum EQUAL 3 OR line-sum EQUAL -3
+                   COMPUTE win-value = (line-sum / 3) * on-move
+                   GOBACK
+               END-IF
+           END-PERFORM
+
+           IF has-blank EQUAL 1
+               MOVE -2 TO win-value
+           ELSE
+               MOVE 0 TO win-value
+           END-IF
+           GOBACK.
+
+      *    The 8 winning lines of a 3x3 grid: 3 rows, 3 columns, and
+      *    the 2 diagonals.
+       set-line-coords.
+           EVALUATE li
+               WHEN 1
+                   MOVE 1 TO r1  MOVE 1 TO c1
+                   MOVE 1 TO r2  MOVE 2 TO c2
+                   MOVE 1 TO r3  MOVE 3 TO c3
+               WHEN 2
+                   MOVE 2 TO r1  MOVE 1 TO c1
+                   MOVE 2 TO r2  MOVE 2 TO c2
+                   MOVE 2 TO r3  MOVE 3 TO c3
+               WHEN 3
+                   MOVE 3 TO r1  MOVE 1 TO c1
+                   MOVE 3 TO r2  MOVE 2 TO c2
+                   MOVE 3 TO r3  MOVE 3 TO c3
+               WHEN 4
+                   MOVE 1 TO r1  MOVE 1 TO c1
+                   MOVE 2 TO r2  MOVE 1 TO c2
+                   MOVE 3 TO r3  MOVE 1 TO c3
+               WHEN 5
+                   MOVE 1 TO r1  MOVE 2 TO c1
+                   MOVE 2 TO r2  MOVE 2 TO c2
+                   MOVE 3 TO r3  MOVE 2 TO c3
+               WHEN 6
+                   MOVE 1 TO r1  MOVE 3 TO c1
+                   MOVE 2 TO r2  MOVE 3 TO c2
+                   MOVE 3 TO r3  MOVE 3 TO c3
+               WHEN 7
+                   MOVE 1 TO r1  MOVE 1 TO c1
+                   MOVE 2 TO r2  MOVE 2 TO c2
+                   MOVE 3 TO r3  MOVE 3 TO c3
+               WHEN 8
+                   MOVE 1 TO r1  MOVE 3 TO c1
+                   MOVE 2 TO r2  MOVE 2 TO c2
+                   MOVE 3 TO r3  MOVE 1 TO c3
+           END-EVALUATE.
+
+       END PROGRAM WinCheck.
