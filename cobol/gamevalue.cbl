@@ -12,13 +12,12 @@
        01 c PIC 9.
 
        LINKAGE SECTION.
-       01 state.
-           05 on-move PIC S9.
-           05 board.
-               10 b-row OCCURS 3 TIMES.
-                   15 b-elem PIC S9 OCCURS 3 TIMES.
+       COPY state.
+       01 game-value PIC S9 COMP.
 
-       PROCEDURE DIVISION USING BY REFERENCE state.
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE game-value.
 
       *    Scan for wins.
            MOVE -1 TO side
@@ -36,20 +35,20 @@
                    END-IF
                END-PERFORM
                IF n EQUALS 3 THEN
-                   MOVE v TO RETURN-CODE
+                   MOVE v TO game-value
                    GOBACK
                END-IF
 
       *        Scan for minor diagonal win.
                MOVE 0 TO n
                PERFORM TEST AFTER VARYING d FROM 1 BY 1 UNTIL d = 3
-                   SUBTRACT d FROM 2 GIVING od
+                   SUBTRACT d FROM 4 GIVING od
                    IF b-elem(d, od) EQUALS side THEN
                        ADD 1 TO n
                    END-IF
                END-PERFORM
                IF n EQUALS 3 THEN
-                   MOVE v TO RETURN-CODE
+                   MOVE v TO game-value
                    GOBACK
                END-IF
 
@@ -62,7 +61,7 @@
                        END-IF
                    END-PERFORM
                    IF n EQUALS 3 THEN
-                       MOVE v TO RETURN-CODE
+                       MOVE v TO game-value
                        GOBACK
                    END-IF
                END-PERFORM
@@ -76,7 +75,7 @@
                        END-IF
                    END-PERFORM
                    IF n EQUALS 3 THEN
-                       MOVE v TO RETURN-CODE
+                       MOVE v TO game-value
                        GOBACK
                    END-IF
                END-PERFORM
@@ -87,14 +86,14 @@
            PERFORM TEST AFTER VARYING r FROM 1 BY 1 UNTIL r = 3
                PERFORM TEST AFTER VARYING c FROM 1 BY 1 UNTIL c = 3
                    IF b-elem(r, c) EQUALS 0 THEN
-                       MOVE -2 TO RETURN-CODE
+                       MOVE -2 TO game-value
                        GOBACK
                    END-IF
                END-PERFORM
            END-PERFORM
 
       *    Position is a draw.
-           MOVE 0 TO RETURN-CODE
+           MOVE 0 TO game-value
            GOBACK.
 
        END PROGRAM GameValue.
