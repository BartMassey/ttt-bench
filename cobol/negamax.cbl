@@ -9,33 +9,151 @@
        01 v PIC S9 COMP.
        01 r PIC 9 COMP.
        01 c PIC 9 COMP.
+       01 child-r PIC 9 COMP.
+       01 child-c PIC 9 COMP.
+       01 cache-op PIC X(1).
+       01 cache-found PIC 9 COMP.
+       01 canon-op PIC X(1).
+       01 transform-id PIC 9 COMP.
+       01 canon-state.
+           05 canon-on-move PIC S9 COMP.
+           05 canon-board.
+               10 canon-b-row OCCURS 3 TIMES.
+                   15 canon-b-elem PIC S9 COMP OCCURS 3 TIMES.
+       01 xform-r-in PIC 9 COMP.
+       01 xform-c-in PIC 9 COMP.
+       01 xform-r-out PIC 9 COMP.
+       01 xform-c-out PIC 9 COMP.
 
        LINKAGE SECTION.
        COPY state.
        01 result PIC S9 COMP.
+       01 nodes PIC 9(9) COMP.
+       01 best-r PIC 9 COMP.
+       01 best-c PIC 9 COMP.
 
        PROCEDURE DIVISION USING
          BY REFERENCE state
-         BY REFERENCE result.
+         BY REFERENCE result
+         BY REFERENCE nodes
+         BY REFERENCE best-r
+         BY REFERENCE best-c.
+
+           ADD 1 TO nodes
+           MOVE 0 TO best-r
+           MOVE 0 TO best-c
+
+      *    Canonicalize to the board's representative orientation
+      *    before touching the cache, so the 8 rotations/reflections
+      *    of a position share one TTCache entry instead of 8.
+           MOVE 'C' TO canon-op
+           CALL "Canonicalize" USING
+             BY REFERENCE state
+             BY REFERENCE canon-op
+             BY REFERENCE transform-id
+             BY REFERENCE canon-state
+             BY REFERENCE xform-r-in
+             BY REFERENCE xform-c-in
+             BY REFERENCE xform-r-out
+             BY REFERENCE xform-c-out
+               ON EXCEPTION
+                   DISPLAY "ERROR: CANONICALIZE MODULE CALL FAILED; "
+                       "NODES VISITED SO FAR: " nodes "; ABORTING RUN."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-CALL
+
+           MOVE 'G' TO cache-op
+           CALL "TTCache" USING
+             BY REFERENCE canon-state
+             BY REFERENCE cache-op
+             BY REFERENCE v0
+             BY REFERENCE best-r
+             BY REFERENCE best-c
+             BY REFERENCE cache-found
+               ON EXCEPTION
+                   DISPLAY "ERROR: TTCACHE MODULE CALL FAILED; "
+                       "NODES VISITED SO FAR: " nodes "; ABORTING RUN."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-CALL
+           IF cache-found EQUAL 1 THEN
+               MOVE v0 TO result
+      *        A cached move is in canonical coordinates; translate it
+      *        back to the real board before handing it to the caller.
+               IF best-r NOT EQUAL 0 THEN
+                   MOVE 'I' TO canon-op
+                   MOVE best-r TO xform-r-in
+                   MOVE best-c TO xform-c-in
+                   CALL "Canonicalize" USING
+                     BY REFERENCE state
+                     BY REFERENCE canon-op
+                     BY REFERENCE transform-id
+                     BY REFERENCE canon-state
+                     BY REFERENCE xform-r-in
+                     BY REFERENCE xform-c-in
+                     BY REFERENCE xform-r-out
+                     BY REFERENCE xform-c-out
+                       ON EXCEPTION
+                           DISPLAY "ERROR: CANONICALIZE MODULE CALL "
+                               "FAILED; NODES VISITED SO FAR: " nodes
+                               "; ABORTING RUN."
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-CALL
+                   MOVE xform-r-out TO best-r
+                   MOVE xform-c-out TO best-c
+               END-IF
+               EXIT PROGRAM
+           END-IF
 
            CALL "GameValue" USING
              BY REFERENCE state
              BY REFERENCE v0
+             ON EXCEPTION
+                 DISPLAY "ERROR: GAMEVALUE MODULE CALL FAILED; "
+                     "NODES VISITED SO FAR: " nodes "; ABORTING RUN."
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-CALL
            IF v0 NOT EQUAL -2 THEN
                MOVE v0 TO result
+               MOVE 'P' TO cache-op
+               CALL "TTCache" USING
+                 BY REFERENCE canon-state
+                 BY REFERENCE cache-op
+                 BY REFERENCE v0
+                 BY REFERENCE best-r
+                 BY REFERENCE best-c
+                 BY REFERENCE cache-found
+                   ON EXCEPTION
+                       DISPLAY "ERROR: TTCACHE MODULE CALL FAILED; "
+                           "NODES VISITED SO FAR: " nodes
+                           "; ABORTING RUN."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-CALL
                EXIT PROGRAM
            END-IF
 
-           MOVE -1 TO v
+      *    Sentinel below any real value (-1,0,1) so the first move
+      *    explored always updates best-r/best-c, even one that leads
+      *    to a forced loss.
+           MOVE -2 TO v
            PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
                PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
                    IF b-elem(r, c) EQUAL 0 THEN
-      *                Evaluate move with do-undo.
-                       COMPUTE on-move EQUAL -on-move
+      *                Evaluate move with do-undo: place the current
+      *                mover's mark, THEN hand the turn to the
+      *                opponent for the recursive call.
                        MOVE on-move TO b-elem(r, c)
+                       COMPUTE on-move EQUAL -on-move
                        CALL "NegaMax" USING
                          BY REFERENCE state
                          BY REFERENCE v0
+                         BY REFERENCE nodes
+                         BY REFERENCE child-r
+                         BY REFERENCE child-c
                        COMPUTE v0 EQUAL -v0
                        COMPUTE on-move EQUAL -on-move
                        MOVE 0 TO b-elem(r, c)
@@ -43,12 +161,52 @@
       *                Capture maximum.
                        IF v0 GREATER THAN v THEN
                            MOVE v0 TO v
+                           MOVE r TO best-r
+                           MOVE c TO best-c
                        END-IF
                    END-IF
                END-PERFORM
            END-PERFORM
 
            MOVE v TO result
+
+      *    best-r/best-c are in real-board coordinates; translate
+      *    them into the same canonical orientation as canon-state
+      *    before storing, so a later lookup of any symmetric position
+      *    gets a move it can translate back via its own transform.
+           MOVE 'F' TO canon-op
+           MOVE best-r TO xform-r-in
+           MOVE best-c TO xform-c-in
+           CALL "Canonicalize" USING
+             BY REFERENCE state
+             BY REFERENCE canon-op
+             BY REFERENCE transform-id
+             BY REFERENCE canon-state
+             BY REFERENCE xform-r-in
+             BY REFERENCE xform-c-in
+             BY REFERENCE xform-r-out
+             BY REFERENCE xform-c-out
+               ON EXCEPTION
+                   DISPLAY "ERROR: CANONICALIZE MODULE CALL FAILED; "
+                       "NODES VISITED SO FAR: " nodes "; ABORTING RUN."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-CALL
+
+           MOVE 'P' TO cache-op
+           CALL "TTCache" USING
+             BY REFERENCE canon-state
+             BY REFERENCE cache-op
+             BY REFERENCE v
+             BY REFERENCE xform-r-out
+             BY REFERENCE xform-c-out
+             BY REFERENCE cache-found
+               ON EXCEPTION
+                   DISPLAY "ERROR: TTCACHE MODULE CALL FAILED; "
+                       "NODES VISITED SO FAR: " nodes "; ABORTING RUN."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-CALL
            EXIT PROGRAM.
 
        END PROGRAM NegaMax.
