@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Canonicalize.
+
+      *    Board-symmetry helper for the transposition table: the 8
+      *    rotations/reflections of a board (the dihedral group of the
+      *    3x3 grid) are all strategically identical, so without this
+      *    TTCache treats them as 8 distinct keys even though they're
+      *    one position. Op 'C' picks a single representative
+      *    orientation for a board (the lexicographically smallest of
+      *    the 8, scanning cells row-major) and reports which of the 8
+      *    transforms (0-7, see transform-table below) maps the real
+      *    board onto it. Ops 'F'/'I' carry a single (row,column) move
+      *    through that same transform or its inverse, so a cache
+      *    entry's best-move can be stored in canonical coordinates and
+      *    translated back to real-board coordinates on a hit.
+      *
+      *    Transform numbering (r,c in 1..3; Tt is the destination of
+      *    source cell (r,c) under transform t):
+      *      0 identity          T0(r,c) = (r, c)
+      *      1 rotate 90 CW      T1(r,c) = (c, 4-r)
+      *      2 rotate 180        T2(r,c) = (4-r, 4-c)
+      *      3 rotate 270 CW     T3(r,c) = (4-c, r)
+      *      4 mirror columns    T4(r,c) = (r, 4-c)
+      *      5 mirror rows       T5(r,c) = (4-r, c)
+      *      6 main-diagonal     T6(r,c) = (c, r)
+      *      7 anti-diagonal     T7(r,c) = (4-c, 4-r)
+      *    Each of these is its own inverse except T1/T3, which invert
+      *    to each other.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 t PIC 9 COMP.
+       01 best-t PIC 9 COMP.
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 r0 PIC 9 COMP.
+       01 c0 PIC 9 COMP.
+       01 cmp-r PIC 9 COMP.
+       01 cmp-c PIC 9 COMP.
+       01 is-better PIC 9 COMP.
+       01 decided PIC 9 COMP.
+       01 cand-board.
+           05 cand-row OCCURS 3 TIMES.
+               10 cand-elem PIC S9 COMP OCCURS 3 TIMES.
+       01 best-board.
+           05 best-row OCCURS 3 TIMES.
+               10 best-elem PIC S9 COMP OCCURS 3 TIMES.
+
+       LINKAGE SECTION.
+       COPY state.
+       01 op PIC X(1).
+       01 transform-id PIC 9 COMP.
+       01 canon-state.
+           05 canon-on-move PIC S9 COMP.
+           05 canon-board.
+               10 canon-b-row OCCURS 3 TIMES.
+                   15 canon-b-elem PIC S9 COMP OCCURS 3 TIMES.
+       01 r-in PIC 9 COMP.
+       01 c-in PIC 9 COMP.
+       01 r-out PIC 9 COMP.
+       01 c-out PIC 9 COMP.
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE op
+         BY REFERENCE transform-id
+         BY REFERENCE canon-state
+         BY REFERENCE r-in
+         BY REFERENCE c-in
+         BY REFERENCE r-out
+         BY REFERENCE c-out.
+
+           EVALUATE op
+               WHEN 'C'
+                   PERFORM canonicalize-board
+               WHEN 'F'
+                   MOVE transform-id TO t
+                   MOVE r-in TO r
+                   MOVE c-in TO c
+                   PERFORM apply-forward
+                   MOVE r0 TO r-out
+                   MOVE c0 TO c-out
+               WHEN 'I'
+                   MOVE transform-id TO t
+                   MOVE r-in TO r
+                   MOVE c-in TO c
+                   PERFORM apply-inverse
+                   MOVE r0 TO r-out
+                   MOVE c0 TO c-out
+           END-EVALUATE
+
+           GOBACK.
+
+       canonicalize-board.
+           MOVE on-move TO canon-on-move
+           MOVE 0 TO best-t
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   MOVE b-elem(r, c) TO best-elem(r, c)
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING t FROM 1 BY 1 UNTIL t > 7
+               PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+                   PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                       PERFORM apply-inverse
+                       MOVE b-elem(r0, c0) TO cand-elem(r, c)
+                   END-PERFORM
+               END-PERFORM
+               PERFORM compare-candidate
+               IF is-better EQUAL 1
+                   MOVE t TO best-t
+                   PERFORM VARYING cmp-r FROM 1 BY 1 UNTIL cmp-r > 3
+                       PERFORM VARYING cmp-c FROM 1 BY 1 UNTIL cmp-c > 3
+                           MOVE cand-elem(cmp-r, cmp-c)
+                               TO best-elem(cmp-r, cmp-c)
+                       END-PERFORM
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE best-t TO transform-id
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   MOVE best-elem(r, c) TO canon-b-elem(r, c)
+               END-PERFORM
+           END-PERFORM.
+
+      *    Compares cand-board against best-board in row-major order
+      *    and sets is-better to 1 if cand-board sorts strictly lower.
+       compare-candidate.
+           MOVE 0 TO is-better
+           MOVE 0 TO decided
+           PERFORM VARYING cmp-r FROM 1 BY 1 UNTIL cmp-r > 3
+               OR decided EQUAL 1
+               PERFORM VARYING cmp-c FROM 1 BY 1 UNTIL cmp-c > 3
+                   OR decided EQUAL 1
+                   IF cand-elem(cmp-r, cmp-c)
+                       LESS THAN best-elem(cmp-r, cmp-c)
+                       MOVE 1 TO is-better
+                       MOVE 1 TO decided
+                   ELSE
+                       IF cand-elem(cmp-r, cmp-c)
+                           GREATER THAN best-elem(cmp-r, cmp-c)
+                           MOVE 1 TO decided
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *    (r0,c0) = Tt(r,c), the forward transform.
+       apply-forward.
+           EVALUATE t
+               WHEN 0
+                   MOVE r TO r0
+                   MOVE c TO c0
+               WHEN 1
+                   MOVE c TO r0
+                   COMPUTE c0 = 4 - r
+               WHEN 2
+                   COMPUTE r0 = 4 - r
+                   COMPUTE c0 = 4 - c
+               WHEN 3
+                   COMPUTE r0 = 4 - c
+                   MOVE r TO c0
+               WHEN 4
+                   MOVE r TO r0
+                   COMPUTE c0 = 4 - c
+               WHEN 5
+                   COMPUTE r0 = 4 - r
+                   MOVE c TO c0
+               WHEN 6
+                   MOVE c TO r0
+                   MOVE r TO c0
+               WHEN 7
+                   COMPUTE r0 = 4 - c
+                   COMPUTE c0 = 4 - r
+           END-EVALUATE.
+
+      *    (r0,c0) = Tt-inverse(r,c); used both to look up the source
+      *    cell for a canonical destination cell, and for op 'I'.
+       apply-inverse.
+           EVALUATE t
+               WHEN 0
+                   MOVE r TO r0
+                   MOVE c TO c0
+               WHEN 1
+                   COMPUTE r0 = 4 - c
+                   MOVE r TO c0
+               WHEN 2
+                   COMPUTE r0 = 4 - r
+                   COMPUTE c0 = 4 - c
+               WHEN 3
+                   MOVE c TO r0
+                   COMPUTE c0 = 4 - r
+               WHEN 4
+                   MOVE r TO r0
+                   COMPUTE c0 = 4 - c
+               WHEN 5
+                   COMPUTE r0 = 4 - r
+                   MOVE c TO c0
+               WHEN 6
+                   MOVE c TO r0
+                   MOVE r TO c0
+               WHEN 7
+                   COMPUTE r0 = 4 - c
+                   COMPUTE c0 = 4 - r
+           END-EVALUATE.
+
+       END PROGRAM Canonicalize.
