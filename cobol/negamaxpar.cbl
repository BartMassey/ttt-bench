@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NegaMaxPar.
+
+      *    Root-level fan-out sibling of NegaMax: stages every legal
+      *    move at the root as an independent unit of work (its own
+      *    node counter, no shared mutable state with any other
+      *    branch beyond the do-undo'd board), then recombines the
+      *    branches for the max, exactly as the PERFORM VARYING r...
+      *    c... loop at the top of NegaMax's own search does -- the
+      *    difference is this is the only place in the search tree
+      *    where the fan-out happens (root-level only, not at every
+      *    ply), and it reports each branch's own value/node count so
+      *    a caller can see the work breakdown a real concurrent
+      *    scheduler would have farmed out. GnuCOBOL has no in-process
+      *    concurrency primitive to actually run the staged branches
+      *    on separate cores; see IMPLEMENTATION_STATUS.md req 015 for
+      *    why genuine OS-process fan-out wasn't implemented.
+      *
+      *    Each branch still recurses through the ordinary (cached,
+      *    canonicalized) NegaMax, so this sibling gets the same
+      *    transposition-table benefit as the normal run mode.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 v0 PIC S9 COMP.
+
+       LOCAL-STORAGE SECTION.
+       01 v PIC S9 COMP.
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 i PIC 9 COMP.
+       01 child-r PIC 9 COMP.
+       01 child-c PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY state.
+       01 result PIC S9 COMP.
+       01 nodes PIC 9(9) COMP.
+       01 best-r PIC 9 COMP.
+       01 best-c PIC 9 COMP.
+       01 out-move-count PIC 9 COMP.
+       01 branch-table.
+           05 branch-entry OCCURS 9 TIMES.
+               10 branch-r PIC 9 COMP.
+               10 branch-c PIC 9 COMP.
+               10 branch-value PIC S9 COMP.
+               10 branch-nodes PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE result
+         BY REFERENCE nodes
+         BY REFERENCE best-r
+         BY REFERENCE best-c
+         BY REFERENCE out-move-count
+         BY REFERENCE branch-table.
+
+           MOVE 0 TO nodes
+           MOVE 0 TO best-r
+           MOVE 0 TO best-c
+           MOVE 0 TO out-move-count
+           ADD 1 TO nodes
+
+           CALL "GameValue" USING
+             BY REFERENCE state
+             BY REFERENCE v0
+             ON EXCEPTION
+                 DISPLAY "ERROR: GAMEVALUE MODULE CALL FAILED; "
+                     "ABORTING RUN."
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-CALL
+           IF v0 NOT EQUAL -2 THEN
+               MOVE v0 TO result
+               GOBACK
+           END-IF
+
+      *    Stage every legal root move as an independent unit of work.
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   IF b-elem(r, c) EQUAL 0 THEN
+                       ADD 1 TO out-move-count
+                       MOVE r TO branch-r(out-move-count)
+                       MOVE c TO branch-c(out-move-count)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+      *    Sentinel below any real value (-1,0,1) so the first branch
+      *    evaluated always updates best-r/best-c.
+           MOVE -2 TO v
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > out-move-count
+               MOVE branch-r(i) TO r
+               MOVE branch-c(i) TO c
+               MOVE 0 TO branch-nodes(i)
+
+      *        Evaluate this branch with do-undo, same convention as
+      *        NegaMax's own loop: place the mover's mark, THEN hand
+      *        the turn to the opponent for the recursive call.
+               MOVE on-move TO b-elem(r, c)
+               COMPUTE on-move EQUAL -on-move
+               CALL "NegaMax" USING
+                 BY REFERENCE state
+                 BY REFERENCE v0
+                 BY REFERENCE branch-nodes(i)
+                 BY REFERENCE child-r
+                 BY REFERENCE child-c
+                 ON EXCEPTION
+                     DISPLAY "ERROR: NEGAMAX MODULE CALL FAILED; "
+                         "ABORTING RUN."
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+               END-CALL
+               COMPUTE v0 EQUAL -v0
+               COMPUTE on-move EQUAL -on-move
+               MOVE 0 TO b-elem(r, c)
+
+               MOVE v0 TO branch-value(i)
+               ADD branch-nodes(i) TO nodes
+
+               IF v0 GREATER THAN v THEN
+                   MOVE v0 TO v
+                   MOVE r TO best-r
+                   MOVE c TO best-c
+               END-IF
+           END-PERFORM
+
+           MOVE v TO result
+           GOBACK.
+
+       END PROGRAM NegaMaxPar.
