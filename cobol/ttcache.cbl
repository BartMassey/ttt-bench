@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTCache.
+
+      *    Transposition table for NegaMax/NegaMaxAB: a direct-indexed
+      *    in-memory table keyed by (on-move, board), one entry per
+      *    distinct encoding of the 9 cells (each -1/0/1) and on-move
+      *    (-1/1). Not RECURSIVE, so GnuCOBOL keeps this program's
+      *    WORKING-STORAGE resident and unchanged between CALLs within
+      *    a run -- the cache survives both across recursive subtree
+      *    calls within one NegaMax invocation and across repeat
+      *    invocations from TTT's PERFORM n TIMES loop.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 cache-table.
+           05 cache-entry OCCURS 39366 TIMES.
+               10 cache-valid PIC 9 COMP VALUE 0.
+               10 cache-value PIC S9 COMP VALUE 0.
+               10 cache-best-r PIC 9 COMP VALUE 0.
+               10 cache-best-c PIC 9 COMP VALUE 0.
+
+       LOCAL-STORAGE SECTION.
+       01 idx PIC 9(5) COMP.
+       01 tab-idx PIC 9(5) COMP.
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY state.
+       01 op PIC X(1).
+       01 cache-io-value PIC S9 COMP.
+       01 cache-io-r PIC 9 COMP.
+       01 cache-io-c PIC 9 COMP.
+       01 found PIC 9 COMP.
+
+       PROCEDURE DIVISION USING
+         BY REFERENCE state
+         BY REFERENCE op
+         BY REFERENCE cache-io-value
+         BY REFERENCE cache-io-r
+         BY REFERENCE cache-io-c
+         BY REFERENCE found.
+
+      *    Op 'X' invalidates every entry, for callers that need a
+      *    guaranteed-cold cache (e.g. TTT's A/B comparison run mode,
+      *    which resets before each NegaMax call so its node counts
+      *    reflect pruning behavior rather than cache warmth). Doesn't
+      *    depend on state, so it's handled before the keying below.
+           IF op EQUAL 'X'
+               PERFORM VARYING tab-idx FROM 1 BY 1 UNTIL tab-idx
+                   > 39366
+                   MOVE 0 TO cache-valid(tab-idx)
+               END-PERFORM
+               MOVE 1 TO found
+               GOBACK
+           END-IF
+
+           MOVE 0 TO idx
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   COMPUTE idx = idx * 3 + b-elem(r, c) + 1
+               END-PERFORM
+           END-PERFORM
+           IF on-move EQUAL -1
+               ADD 19683 TO idx
+           END-IF
+           COMPUTE tab-idx = idx + 1
+
+           IF op EQUAL 'G'
+               IF cache-valid(tab-idx) EQUAL 1
+                   MOVE cache-value(tab-idx) TO cache-io-value
+                   MOVE cache-best-r(tab-idx) TO cache-io-r
+                   MOVE cache-best-c(tab-idx) TO cache-io-c
+                   MOVE 1 TO found
+               ELSE
+                   MOVE 0 TO found
+               END-IF
+           ELSE
+               MOVE cache-io-value TO cache-value(tab-idx)
+               MOVE cache-io-r TO cache-best-r(tab-idx)
+               MOVE cache-io-c TO cache-best-c(tab-idx)
+               MOVE 1 TO cache-valid(tab-idx)
+               MOVE 1 TO found
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM TTCache.
