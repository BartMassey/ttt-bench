@@ -1,23 +1,656 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TTT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT hist-file ASSIGN TO "BENCHHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS hist-status.
+           SELECT restart-file ASSIGN TO "TTTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS restart-status.
+           SELECT audit-file ASSIGN TO "TTTAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD hist-file.
+       01 hist-record PIC X(51).
+
+       FD restart-file.
+       01 restart-record PIC X(70).
+
+       FD audit-file.
+       01 audit-record PIC X(72).
+
        WORKING-STORAGE SECTION.
-       01 n PIC 99.
-       01 state.
-           05 on-move PIC S9 VALUE 1.
-           05 board.
-               10 b-row OCCURS 3 TIMES.
-                   15 b-elem PIC S9 VALUE 0 OCCURS 3 TIMES.
+       01 hist-status PIC X(2).
+       01 hist-out.
+           05 h-date PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 h-time PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 h-algo PIC X(2).
+           05 FILLER PIC X VALUE SPACE.
+           05 h-n PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 h-value PIC S9 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X VALUE SPACE.
+           05 h-nodes PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 h-elapsed-cs PIC 9(9).
+       01 today PIC 9(8).
+       01 n PIC 9(9).
+       01 start-mode PIC X VALUE 'D'.
+       01 run-mode PIC 9 VALUE 1.
+       COPY state.
+
+      *    Restart/checkpoint dataset for the NORMAL run mode's
+      *    PERFORM n TIMES loop: every CHECKPOINT-EVERY iterations (and
+      *    once more at completion) the current iteration reached, the
+      *    run's n/on-move/board, and the running node total are
+      *    written here, so a run cancelled partway through (or lost
+      *    to a system outage) can be resubmitted and pick back up
+      *    instead of restarting from iteration 1.
+       01 restart-status PIC X(2).
+       01 resume-flag PIC 9 COMP VALUE 0.
+       01 resume-choice PIC X VALUE SPACE.
+       01 resume-from-iter PIC 9(9) COMP VALUE 1.
+
+      *    Elapsed centiseconds banked by the run this checkpoint was
+      *    cut from, before this invocation's own clock started -- a
+      *    resumed run's h-elapsed-cs/rk-elapsed-centis must describe
+      *    the whole logical run (same span total-nodes already
+      *    covers), not just the time since this invocation restarted.
+       01 resume-elapsed-centis PIC 9(9) COMP VALUE 0.
+       01 ckpt-ri PIC 9 COMP.
+       01 ckpt-ci PIC 9 COMP.
+       01 checkpoint-every PIC 9(9) COMP VALUE 1000.
+       01 restart-out.
+           05 rk-date PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 rk-n PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 rk-iter PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 rk-total-nodes PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 rk-elapsed-centis PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 rk-on-move PIC S9 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X VALUE SPACE.
+           05 rk-cells.
+               10 rk-row OCCURS 3 TIMES.
+                   15 rk-cell PIC S9 OCCURS 3 TIMES
+                       SIGN IS TRAILING SEPARATE.
+
+      *    Audit trail of every benchmark invocation, independent of
+      *    BENCHHIST's aggregate result log: one record per run of this
+      *    program, carrying who ran it and what starting configuration
+      *    (n, on-move, board) they ran it against, so performance
+      *    numbers presented for a capacity-planning sign-off have a
+      *    defensible record of how they were produced rather than a
+      *    one-off console capture.
+       01 audit-status PIC X(2).
+       01 operator-id PIC X(8) VALUE SPACES.
+       01 audit-out.
+           05 au-date PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 au-time PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 au-operator PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 au-n PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 au-on-move PIC S9 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X VALUE SPACE.
+           05 au-algo PIC X(2).
+           05 FILLER PIC X VALUE SPACE.
+           05 au-result PIC S9 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X VALUE SPACE.
+           05 au-mismatch-count PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 au-cells.
+               10 au-row OCCURS 3 TIMES.
+                   15 au-elem PIC S9 OCCURS 3 TIMES
+                       SIGN IS TRAILING SEPARATE.
+
+       01 v PIC S9 COMP.
+       01 r PIC 9.
+       01 c PIC 9.
+       01 call-nodes PIC 9(9) COMP VALUE 0.
+       01 total-nodes PIC 9(9) COMP VALUE 0.
+       01 best-r PIC 9 COMP.
+       01 best-c PIC 9 COMP.
+
+      *    Used to force TTCache cold before each NegaMax call in the
+      *    A/B comparison run mode, so its node count measures pruning
+      *    behavior against NegaMaxAB (which never caches) instead of
+      *    being confounded by transposition-table warmth.
+       01 tt-clear-op PIC X(1) VALUE 'X'.
+       01 tt-clear-found PIC 9 COMP.
+
+       01 ab-v PIC S9 COMP.
+       01 ab-nodes PIC 9(9) COMP VALUE 0.
+       01 ab-total-nodes PIC 9(9) COMP VALUE 0.
+       01 ab-best-r PIC 9 COMP.
+       01 ab-best-c PIC 9 COMP.
+
+       01 par-v PIC S9 COMP.
+       01 par-nodes PIC 9(9) COMP VALUE 0.
+       01 par-total-nodes PIC 9(9) COMP VALUE 0.
+       01 par-best-r PIC 9 COMP.
+       01 par-best-c PIC 9 COMP.
+       01 par-move-count PIC 9 COMP.
+       01 par-branch-table.
+           05 par-branch-entry OCCURS 9 TIMES.
+               10 par-branch-r PIC 9 COMP.
+               10 par-branch-c PIC 9 COMP.
+               10 par-branch-value PIC S9 COMP.
+               10 par-branch-nodes PIC 9(9) COMP.
+       01 bi PIC 9 COMP.
+       01 par-start-centis PIC 9(9) COMP.
+       01 par-end-centis PIC 9(9) COMP.
+       01 par-elapsed-centis PIC 9(9) COMP.
+
+      *    Reconciliation run mode: scores a batch of operator-entered
+      *    boards with both GameValue and the independently-coded
+      *    WinCheck, flagging any disagreement rather than trusting
+      *    GameValue's scan alone.
+       01 batch-count PIC 9(9) COMP.
+       01 batch-i PIC 9(9) COMP.
+       01 gv-result PIC S9 COMP.
+       01 wc-result PIC S9 COMP.
+       01 mismatch-count PIC 9(9) COMP VALUE 0.
+
+       01 iter PIC 9(9) COMP.
 
-       01 v PIC S9.
+      *    Wall-clock timing, kept in hundredths of a second so elapsed
+      *    time can be compared side by side for the A/B run mode.
+       01 time-raw PIC 9(8).
+       01 time-parts REDEFINES time-raw.
+           05 time-hh PIC 9(2).
+           05 time-mm PIC 9(2).
+           05 time-ss PIC 9(2).
+           05 time-cc PIC 9(2).
+       01 time-centis PIC 9(9) COMP.
+
+       01 nm-start-centis PIC 9(9) COMP.
+       01 nm-end-centis PIC 9(9) COMP.
+       01 nm-elapsed-centis PIC 9(9) COMP.
+       01 ab-start-centis PIC 9(9) COMP.
+       01 ab-end-centis PIC 9(9) COMP.
+       01 ab-elapsed-centis PIC 9(9) COMP.
 
        PROCEDURE DIVISION.
-          ACCEPT n
-          PERFORM n TIMES
-              CALL "NegaMax" USING BY REFERENCE state RETURNING v
-          END-PERFORM
-          DISPLAY v
+           DISPLAY "ENTER OPERATOR ID:"
+           ACCEPT operator-id
+
+           PERFORM check-for-checkpoint
+
+           IF resume-flag EQUAL 1
+               DISPLAY "RESUMING AT ITERATION " resume-from-iter
+                   " OF " n "."
+               PERFORM normal-run
+           ELSE
+               DISPLAY "RUN MODE: 1 = NORMAL  2 = A/B COMPARE (NEGAMAX"
+                   " VS ALPHA-BETA)  3 = ROOT-LEVEL FAN-OUT  4 = "
+                   "RECONCILE (BATCH WIN-CHECK):"
+               ACCEPT run-mode
+
+               IF run-mode EQUAL 4
+                   PERFORM reconcile-run
+               ELSE
+                   MOVE 0 TO n
+                   PERFORM UNTIL n GREATER THAN 0
+                       DISPLAY "ENTER NUMBER OF ITERATIONS (N):"
+                       ACCEPT n
+                       IF n EQUAL 0
+                           DISPLAY "INVALID N: ENTER A POSITIVE NUMBER"
+                               " OF ITERATIONS."
+                       END-IF
+                   END-PERFORM
+
+                   DISPLAY "START FROM THE DEFAULT EMPTY BOARD (Y/N)?"
+                   ACCEPT start-mode
+
+                   PERFORM get-on-move
+
+                   IF start-mode = 'N' OR start-mode = 'n'
+                       PERFORM get-starting-position
+                   END-IF
+
+                   CALL "PrintBoard" USING BY REFERENCE state
+
+                   EVALUATE run-mode
+                       WHEN 2
+                           PERFORM ab-compare-run
+                       WHEN 3
+                           PERFORM parallel-run
+                       WHEN OTHER
+                           PERFORM normal-run
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+      *    RC mode logs one audit record per board inside reconcile-run
+      *    itself (a batch has no single starting configuration to
+      *    report here); every other mode logs its one record now.
+           IF run-mode NOT EQUAL 4
+               PERFORM log-audit-record
+           END-IF
+
+           STOP RUN.
+
+      *    Looks for a checkpoint left by an interrupted NORMAL run.
+      *    If one is found short of completion (rk-iter LESS THAN
+      *    rk-n), offers to resume it -- loading n/on-move/board/
+      *    total-nodes from the checkpoint instead of prompting for
+      *    them, so the resumed run is the same run, picked back up.
+       check-for-checkpoint.
+           MOVE 0 TO resume-flag
+           OPEN INPUT restart-file
+           IF restart-status EQUAL "00"
+               READ restart-file INTO restart-record
+               CLOSE restart-file
+               IF restart-status EQUAL "00"
+                   MOVE restart-record TO restart-out
+                   IF rk-iter LESS THAN rk-n
+                       DISPLAY "FOUND AN INTERRUPTED RUN AT ITERATION "
+                           rk-iter " OF " rk-n "."
+                       DISPLAY "RESUME FROM CHECKPOINT (Y/N)?"
+                       ACCEPT resume-choice
+                       IF resume-choice = 'Y' OR resume-choice = 'y'
+                           MOVE rk-n TO n
+                           MOVE rk-on-move TO on-move
+                           PERFORM VARYING ckpt-ri FROM 1 BY 1
+                               UNTIL ckpt-ri > 3
+                               PERFORM VARYING ckpt-ci FROM 1 BY 1
+                                   UNTIL ckpt-ci > 3
+                                   MOVE rk-cell(ckpt-ri, ckpt-ci)
+                                       TO b-elem(ckpt-ri, ckpt-ci)
+                               END-PERFORM
+                           END-PERFORM
+                           COMPUTE resume-from-iter = rk-iter + 1
+                           MOVE rk-total-nodes TO total-nodes
+                           MOVE rk-elapsed-centis
+                               TO resume-elapsed-centis
+                           MOVE 1 TO resume-flag
+                       ELSE
+                           PERFORM invalidate-checkpoint
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Declining a resume must still retire the offer -- otherwise
+      *    the same "FOUND AN INTERRUPTED RUN" prompt reappears on
+      *    every subsequent invocation, in any run mode, until someone
+      *    happens to resume it. Marking rk-iter EQUAL rk-n retires the
+      *    checkpoint the same way a completed NORMAL run does.
+       invalidate-checkpoint.
+           MOVE rk-n TO rk-iter
+           MOVE restart-out TO restart-record
+           OPEN OUTPUT restart-file
+           WRITE restart-record
+           CLOSE restart-file.
+
+      *    Overwrites TTTCKPT with the current iteration/n/board/
+      *    running node total. Called periodically from the NORMAL
+      *    run loop and once more at completion (at which point
+      *    rk-iter EQUAL rk-n marks the run as no longer resumable).
+       write-checkpoint.
+           ACCEPT today FROM DATE YYYYMMDD
+           MOVE today TO rk-date
+           MOVE n TO rk-n
+           MOVE iter TO rk-iter
+           MOVE total-nodes TO rk-total-nodes
+           ACCEPT time-raw FROM TIME
+           PERFORM time-raw-to-centis
+           COMPUTE rk-elapsed-centis =
+               resume-elapsed-centis + time-centis - nm-start-centis
+           MOVE on-move TO rk-on-move
+           PERFORM VARYING ckpt-ri FROM 1 BY 1 UNTIL ckpt-ri > 3
+               PERFORM VARYING ckpt-ci FROM 1 BY 1 UNTIL ckpt-ci > 3
+                   MOVE b-elem(ckpt-ri, ckpt-ci)
+                       TO rk-cell(ckpt-ri, ckpt-ci)
+               END-PERFORM
+           END-PERFORM
+           MOVE restart-out TO restart-record
+           OPEN OUTPUT restart-file
+           WRITE restart-record
+           CLOSE restart-file.
+
+       get-starting-position.
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   DISPLAY "ENTER CELL (" r "," c ") VALUE (-1,0,1):"
+                   ACCEPT b-elem(r, c)
+               END-PERFORM
+           END-PERFORM.
+
+      *    on-move drives both GameValue/NegaMax's side-to-move sign
+      *    and TTCache's cache-index offset (ttcache.cbl keys only
+      *    1/-1 into two disjoint index ranges), so anything else
+      *    would compute a bogus game value and collide with the
+      *    wrong cache range. Reject anything but 1/-1, same style as
+      *    the N validation loop above.
+       get-on-move.
+           MOVE 0 TO on-move
+           PERFORM UNTIL on-move EQUAL 1 OR on-move EQUAL -1
+               DISPLAY "ENTER ON-MOVE (1 = X, -1 = O):"
+               ACCEPT on-move
+               IF on-move NOT EQUAL 1 AND on-move NOT EQUAL -1
+                   DISPLAY "INVALID ON-MOVE: ENTER 1 (X) OR -1 (O)."
+               END-IF
+           END-PERFORM.
+
+       normal-run.
+           ACCEPT time-raw FROM TIME
+           PERFORM time-raw-to-centis
+           MOVE time-centis TO nm-start-centis
+           PERFORM VARYING iter FROM resume-from-iter BY 1
+               UNTIL iter > n
+               MOVE 0 TO call-nodes
+               CALL "NegaMax" USING BY REFERENCE state
+                                    BY REFERENCE v
+                                    BY REFERENCE call-nodes
+                                    BY REFERENCE best-r
+                                    BY REFERENCE best-c
+                   ON EXCEPTION
+                       DISPLAY "ERROR: NEGAMAX MODULE CALL FAILED AT "
+                           "ITERATION " iter " OF " n "; ABORTING RUN."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-CALL
+               ADD call-nodes TO total-nodes
+               IF FUNCTION MOD(iter, checkpoint-every) EQUAL 0
+                   PERFORM write-checkpoint
+               END-IF
+           END-PERFORM
+           MOVE n TO iter
+           PERFORM write-checkpoint
+           MOVE rk-elapsed-centis TO nm-elapsed-centis
+
+           DISPLAY v
+           DISPLAY "NODES VISITED: " total-nodes
+           DISPLAY "ELAPSED(CS): " nm-elapsed-centis
+           DISPLAY "BEST MOVE: (" best-r ", " best-c ")"
+
+           MOVE "NM" TO h-algo
+           MOVE total-nodes TO h-nodes
+           MOVE nm-elapsed-centis TO h-elapsed-cs
+           MOVE v TO h-value
+           PERFORM log-history-record.
+
+       ab-compare-run.
+           ACCEPT time-raw FROM TIME
+           PERFORM time-raw-to-centis
+           MOVE time-centis TO nm-start-centis
+           PERFORM VARYING iter FROM 1 BY 1 UNTIL iter > n
+               MOVE 0 TO call-nodes
+
+      *        NegaMax caches across calls (see ttcache.cbl) but
+      *        NegaMaxAB below never does, so an uncleared cache would
+      *        make NegaMax look artificially faster for reasons having
+      *        nothing to do with alpha-beta pruning. Force it cold
+      *        before every iteration so both sides run full-width and
+      *        the node counts measure pruning, not cache warmth.
+               CALL "TTCache" USING BY REFERENCE state
+                                    BY REFERENCE tt-clear-op
+                                    BY REFERENCE v
+                                    BY REFERENCE best-r
+                                    BY REFERENCE best-c
+                                    BY REFERENCE tt-clear-found
+                   ON EXCEPTION
+                       DISPLAY "ERROR: TTCACHE MODULE CALL FAILED AT "
+                           "ITERATION " iter " OF " n "; ABORTING RUN."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-CALL
+
+               CALL "NegaMax" USING BY REFERENCE state
+                                    BY REFERENCE v
+                                    BY REFERENCE call-nodes
+                                    BY REFERENCE best-r
+                                    BY REFERENCE best-c
+                   ON EXCEPTION
+                       DISPLAY "ERROR: NEGAMAX MODULE CALL FAILED AT "
+                           "ITERATION " iter " OF " n "; ABORTING RUN."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-CALL
+               ADD call-nodes TO total-nodes
+           END-PERFORM
+           ACCEPT time-raw FROM TIME
+           PERFORM time-raw-to-centis
+           MOVE time-centis TO nm-end-centis
+           COMPUTE nm-elapsed-centis = nm-end-centis - nm-start-centis
+
+           ACCEPT time-raw FROM TIME
+           PERFORM time-raw-to-centis
+           MOVE time-centis TO ab-start-centis
+           PERFORM VARYING iter FROM 1 BY 1 UNTIL iter > n
+               MOVE 0 TO ab-nodes
+               CALL "NegaMaxAB" USING BY REFERENCE state
+                                      BY REFERENCE ab-v
+                                      BY REFERENCE ab-nodes
+                                      BY VALUE -9
+                                      BY VALUE 9
+                                      BY REFERENCE ab-best-r
+                                      BY REFERENCE ab-best-c
+                   ON EXCEPTION
+                       DISPLAY "ERROR: NEGAMAXAB MODULE CALL FAILED AT "
+                           "ITERATION " iter " OF " n "; ABORTING RUN."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-CALL
+               ADD ab-nodes TO ab-total-nodes
+           END-PERFORM
+           ACCEPT time-raw FROM TIME
+           PERFORM time-raw-to-centis
+           MOVE time-centis TO ab-end-centis
+           COMPUTE ab-elapsed-centis = ab-end-centis - ab-start-centis
+
+           DISPLAY "(NEGAMAX'S TRANSPOSITION CACHE IS CLEARED BEFORE "
+               "EACH ITERATION ABOVE SO NEITHER SIDE CARRIES WARMTH "
+               "ACROSS ITERATIONS; WITHIN EACH ITERATION'S OWN SEARCH "
+               "NEGAMAX STILL CACHES AND CANONICALIZES (ALPHA-BETA "
+               "DOES NEITHER), SO THESE NUMBERS REFLECT THAT GAP TOO, "
+               "NOT PRUNING ALONE.)"
+           DISPLAY "ALGORITHM   VALUE  NODES       ELAPSED(CS)  MOVE"
+           DISPLAY "NEGAMAX     " v "      " total-nodes
+               "  " nm-elapsed-centis "  (" best-r ", " best-c ")"
+           DISPLAY "ALPHA-BETA  " ab-v "      " ab-total-nodes
+               "  " ab-elapsed-centis "  (" ab-best-r ", "
+               ab-best-c ")"
+
+           MOVE "NM" TO h-algo
+           MOVE total-nodes TO h-nodes
+           MOVE nm-elapsed-centis TO h-elapsed-cs
+           MOVE v TO h-value
+           PERFORM log-history-record
+
+           MOVE "AB" TO h-algo
+           MOVE ab-total-nodes TO h-nodes
+           MOVE ab-elapsed-centis TO h-elapsed-cs
+           MOVE ab-v TO h-value
+           PERFORM log-history-record.
+
+      *    Root-level fan-out run mode: stages every legal root move
+      *    as an independent unit of work via NegaMaxPar and displays
+      *    the per-branch value/node breakdown alongside the usual
+      *    aggregate result, so the cost of each candidate move is
+      *    visible even though NegaMaxPar itself still runs the
+      *    branches one after another (see IMPLEMENTATION_STATUS.md
+      *    req 015).
+       parallel-run.
+           ACCEPT time-raw FROM TIME
+           PERFORM time-raw-to-centis
+           MOVE time-centis TO par-start-centis
+           PERFORM VARYING iter FROM 1 BY 1 UNTIL iter > n
+               MOVE 0 TO par-nodes
+               CALL "NegaMaxPar" USING BY REFERENCE state
+                                    BY REFERENCE par-v
+                                    BY REFERENCE par-nodes
+                                    BY REFERENCE par-best-r
+                                    BY REFERENCE par-best-c
+                                    BY REFERENCE par-move-count
+                                    BY REFERENCE par-branch-table
+                   ON EXCEPTION
+                       DISPLAY "ERROR: NEGAMAXPAR MODULE CALL FAILED "
+                           "AT ITERATION " iter " OF " n
+                           "; ABORTING RUN."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-CALL
+               ADD par-nodes TO par-total-nodes
+           END-PERFORM
+           ACCEPT time-raw FROM TIME
+           PERFORM time-raw-to-centis
+           MOVE time-centis TO par-end-centis
+           COMPUTE par-elapsed-centis =
+               par-end-centis - par-start-centis
+
+           DISPLAY par-v
+           DISPLAY "NODES VISITED: " par-total-nodes
+           DISPLAY "ELAPSED(CS): " par-elapsed-centis
+           DISPLAY "BEST MOVE: (" par-best-r ", " par-best-c ")"
+           DISPLAY "BRANCH BREAKDOWN (MOVE, VALUE, NODES):"
+           PERFORM VARYING bi FROM 1 BY 1 UNTIL bi > par-move-count
+               DISPLAY "  (" par-branch-r(bi) ", " par-branch-c(bi)
+                   ")  " par-branch-value(bi) "  "
+                   par-branch-nodes(bi)
+           END-PERFORM
+
+           MOVE "PA" TO h-algo
+           MOVE par-total-nodes TO h-nodes
+           MOVE par-elapsed-centis TO h-elapsed-cs
+           MOVE par-v TO h-value
+           PERFORM log-history-record.
+
+      *    Standalone reconciliation mode: takes a batch of
+      *    operator-entered boards, scores each with GameValue, and
+      *    cross-checks the result against WinCheck's independently
+      *    coded win-detection pass, flagging any mismatch instead of
+      *    ever silently trusting GameValue's scan alone.
+       reconcile-run.
+           MOVE "RC" TO h-algo
+           DISPLAY "ENTER NUMBER OF BOARDS TO RECONCILE:"
+           ACCEPT batch-count
+           MOVE 0 TO mismatch-count
+           PERFORM VARYING batch-i FROM 1 BY 1 UNTIL batch-i >
+               batch-count
+               DISPLAY "BOARD " batch-i " OF " batch-count ":"
+               PERFORM get-starting-position
+               PERFORM get-on-move
+               CALL "PrintBoard" USING BY REFERENCE state
+
+               CALL "GameValue" USING BY REFERENCE state
+                                       BY REFERENCE gv-result
+                   ON EXCEPTION
+                       DISPLAY "ERROR: GAMEVALUE MODULE CALL FAILED AT "
+                           "BOARD " batch-i " OF " batch-count
+                           "; ABORTING RUN."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-CALL
+               CALL "WinCheck" USING BY REFERENCE state
+                                      BY REFERENCE wc-result
+                   ON EXCEPTION
+                       DISPLAY "ERROR: WINCHECK MODULE CALL FAILED AT "
+                           "BOARD " batch-i " OF " batch-count
+                           "; ABORTING RUN."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-CALL
+
+               IF gv-result NOT EQUAL wc-result
+                   ADD 1 TO mismatch-count
+                   DISPLAY "*** MISMATCH ON BOARD " batch-i
+                       ": GAMEVALUE=" gv-result " WINCHECK="
+                       wc-result " ***"
+               ELSE
+                   DISPLAY "BOARD " batch-i " OK (VALUE=" gv-result
+                       ")"
+               END-IF
+
+      *        A batch has no single starting configuration, so one
+      *        audit record per invocation (the convention every other
+      *        run mode uses) would only ever capture the last board
+      *        processed. Log one record per board instead, right here
+      *        while state/on-move still hold THIS board, with au-n
+      *        repurposed to the board's position in the batch and
+      *        au-result holding its own GameValue score rather than
+      *        the batch's h-value (which RC mode never sets).
+               MOVE batch-i TO n
+               MOVE gv-result TO h-value
+               PERFORM log-audit-record
+           END-PERFORM
+
+           DISPLAY "RECONCILIATION COMPLETE: " mismatch-count
+               " MISMATCH(ES) OUT OF " batch-count " BOARD(S)."
+           MOVE batch-count TO n.
+
+       time-raw-to-centis.
+           COMPUTE time-centis =
+               ((time-hh * 60 + time-mm) * 60 + time-ss) * 100
+               + time-cc.
+
+      *    Append one dated, timestamped, fixed-field record to the
+      *    running benchmark history file so daily runs accumulate into
+      *    a trend file a dashboard can ingest directly, instead of
+      *    only ever existing as a console DISPLAY that's gone once the
+      *    job log rolls off or has to be screen-scraped by hand.
+       log-history-record.
+           ACCEPT today FROM DATE YYYYMMDD
+           MOVE today TO h-date
+           ACCEPT time-raw FROM TIME
+           COMPUTE h-time = time-hh * 10000 + time-mm * 100 + time-ss
+           MOVE n TO h-n
+           OPEN EXTEND hist-file
+           IF hist-status EQUAL "35"
+               OPEN OUTPUT hist-file
+           END-IF
+           MOVE hist-out TO hist-record
+           WRITE hist-record
+           CLOSE hist-file.
+
+      *    Appends one record to the audit trail -- who ran it, when,
+      *    and the exact starting configuration (n, on-move, board) it
+      *    was run against, plus whichever algorithm/result was last
+      *    logged to BENCHHIST. state/on-move are back in their
+      *    starting values by this point regardless of run mode, since
+      *    every search call restores the board and on-move via
+      *    do-undo before returning. Called once per invocation for
+      *    every mode except RC, which has no single starting
+      *    configuration for a batch and instead calls this once per
+      *    board from inside reconcile-run, with n/h-value temporarily
+      *    repurposed to that board's position and GameValue score.
+       log-audit-record.
+           ACCEPT today FROM DATE YYYYMMDD
+           MOVE today TO au-date
+           ACCEPT time-raw FROM TIME
+           COMPUTE au-time = time-hh * 10000 + time-mm * 100 + time-ss
+           MOVE operator-id TO au-operator
+           MOVE n TO au-n
+           MOVE on-move TO au-on-move
+           MOVE h-algo TO au-algo
+           MOVE h-value TO au-result
+           MOVE mismatch-count TO au-mismatch-count
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   MOVE b-elem(r, c) TO au-elem(r, c)
+               END-PERFORM
+           END-PERFORM
+           MOVE audit-out TO audit-record
+           OPEN EXTEND audit-file
+           IF audit-status EQUAL "35"
+               OPEN OUTPUT audit-file
+           END-IF
+           WRITE audit-record
+           CLOSE audit-file.
 
-          STOP RUN.
        END PROGRAM TTT.
