@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PrintBoard.
+
+      *    Renders the 3x3 b-elem grid as X/O/blank to SYSOUT so a
+      *    starting position can be visually confirmed before scoring.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 r PIC 9 COMP.
+       01 c PIC 9 COMP.
+       01 row-chars.
+           05 cell-char PIC X OCCURS 3 TIMES.
+
+       LINKAGE SECTION.
+       COPY state.
+
+       PROCEDURE DIVISION USING BY REFERENCE state.
+
+           PERFORM VARYING r FROM 1 BY 1 UNTIL r > 3
+               IF r GREATER THAN 1
+                   DISPLAY "-----------"
+               END-IF
+               PERFORM VARYING c FROM 1 BY 1 UNTIL c > 3
+                   EVALUATE b-elem(r, c)
+                       WHEN -1
+                           MOVE "O" TO cell-char(c)
+                       WHEN 1
+                           MOVE "X" TO cell-char(c)
+                       WHEN OTHER
+                           MOVE " " TO cell-char(c)
+                   END-EVALUATE
+               END-PERFORM
+               DISPLAY " " cell-char(1) " | " cell-char(2)
+                   " | " cell-char(3)
+           END-PERFORM
+           GOBACK.
+
+       END PROGRAM PrintBoard.
